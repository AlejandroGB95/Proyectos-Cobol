@@ -1,32 +1,855 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PayrollManager.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN DYNAMIC WS-EMPLOYEE-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
+
+           SELECT PRINT-FILE ASSIGN DYNAMIC WS-PRINT-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+
+      *> The GnuCOBOL runtime here has no indexed (ISAM) file handler,
+      *> so the YTD master is kept as a line sequential file: the whole
+      *> file is loaded into WS-MASTER-TABLE at start-of-run, updated
+      *> in memory, and rewritten in full at end-of-run.
+           SELECT EXCEPTIONS-FILE ASSIGN DYNAMIC WS-EXCEPTIONS-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTIONS-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN DYNAMIC WS-CHECKPOINT-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN DYNAMIC WS-AUDIT-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT BANK-FILE ASSIGN DYNAMIC WS-BANK-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BANK-FILE-STATUS.
+
+           SELECT EMPLOYEE-MASTER ASSIGN DYNAMIC WS-MASTER-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT YTD-DELTA-FILE ASSIGN DYNAMIC WS-YTD-DELTA-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-DELTA-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY EMPREC.
+
+       FD  PRINT-FILE.
+           COPY PRINTREC.
+
+       FD  EMPLOYEE-MASTER.
+           COPY EMPMAST.
+
+       FD  EXCEPTIONS-FILE.
+           COPY EXCREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPT.
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+       FD  BANK-FILE.
+           COPY BANKREC.
+
+       FD  YTD-DELTA-FILE.
+           COPY YTDELTA.
+
        WORKING-STORAGE SECTION.
+       01 WS-EMPLOYEE-FILE-PATH   PIC X(40) VALUE "data/EMPLOYEE.DAT".
+       01 WS-EMPLOYEE-FILE-STATUS PIC X(2).
+       01 WS-PRINT-FILE-PATH      PIC X(40) VALUE "data/PAYROLL.PRT".
+       01 WS-PRINT-FILE-STATUS    PIC X(2).
+       01 WS-MASTER-FILE-PATH     PIC X(40) VALUE "data/EMPMAST.DAT".
+       01 WS-MASTER-FILE-STATUS   PIC X(2).
+       01 WS-EXCEPTIONS-FILE-PATH PIC X(40) VALUE "data/EXCEPTIONS.DAT".
+       01 WS-EXCEPTIONS-FILE-STATUS PIC X(2).
+       01 WS-YTD-DELTA-FILE-PATH  PIC X(40) VALUE "data/YTDDELTA.DAT".
+       01 WS-YTD-DELTA-FILE-STATUS PIC X(2).
+
+       01 WS-MAX-WEEKLY-HOURS     PIC 9(3) VALUE 80.
+       01 WS-VALID-FLAG           PIC X VALUE "Y".
+           88 EMPLOYEE-RECORD-VALID   VALUE "Y".
+      *> Wide enough for the longest rejection literal (44 chars,
+      *> e.g. "Deducciones superan el bruto (neto negativo)") so
+      *> neither the console message nor EXC-REASON gets truncated.
+       01 WS-REJECT-REASON        PIC X(45).
+
+       01 WS-CHECKPOINT-FILE-PATH PIC X(40) VALUE "data/CHECKPOINT.DAT".
+       01 WS-CHECKPOINT-FILE-STATUS PIC X(2).
+       01 WS-CHECKPOINT-EMP-ID    PIC X(6) VALUE SPACES.
+      *> Checkpointed every record (not batched) so the checkpoint can
+      *> never lag behind the per-record writes to the register/bank/
+      *> audit/exceptions files - otherwise a crash between checkpoints
+      *> leaves already-written output with no matching checkpoint, and
+      *> a restart reprocesses (duplicates) those records.
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(2) VALUE 1.
+       01 WS-RECORDS-SINCE-CHECKPOINT PIC 9(2) VALUE 0.
+
+      *> EMPLOYEE-MASTER has no indexed access (see the FILE-CONTROL
+      *> note on EMPLOYEE-MASTER), so saving it means rewriting the
+      *> whole table - doing that at the same interval as the
+      *> checkpoint (1) would mean rewriting up to 500 rows after
+      *> every single employee. Saved less often instead, with
+      *> 2550-WRITE-YTD-DELTA appending each record's YTD contribution
+      *> to YTD-DELTA-FILE (cheap, like the audit log) so nothing is
+      *> stranded between snapshots - 1210-REPLAY-YTD-DELTAS folds
+      *> them back in on resume.
+       01 WS-MASTER-SAVE-INTERVAL PIC 9(3) VALUE 25.
+       01 WS-RECORDS-SINCE-MASTER-SAVE PIC 9(3) VALUE 0.
+
+      *> Even checkpointing every record leaves one crash window open:
+      *> the outputs for the in-flight record can be written just
+      *> before the crash, ahead of the checkpoint advancing past it.
+      *> On resume, check the tail of the append-only files themselves
+      *> (the authoritative record of what was actually written) and
+      *> skip re-writing output for the one employee that is already
+      *> there instead of trusting the checkpoint position alone.
+       01 WS-RESUME-DEDUP-PENDING PIC X VALUE "N".
+           88 RESUME-DEDUP-PENDING    VALUE "Y".
+       01 WS-LAST-AUDIT-EMP-ID    PIC X(6) VALUE SPACES.
+       01 WS-LAST-EXCEPTION-EMP-ID PIC X(6) VALUE SPACES.
+      *> YTD-DELTA-FILE is written ahead of AUDIT-LOG-FILE for the
+      *> record in flight, so the two can disagree on which employee
+      *> was last reached - 1210-REPLAY-YTD-DELTAS sets this to the
+      *> last one it folded into WS-MASTER-TABLE so 2000-PROCESS-
+      *> EMPLOYEES never applies that employee's YTD a second time,
+      *> however it ends up being reached again after the restart.
+       01 WS-LAST-DELTA-EMP-ID    PIC X(6) VALUE SPACES.
+
+       01 WS-AUDIT-FILE-PATH      PIC X(40) VALUE
+           "data/PAYROLL-AUDIT.LOG".
+       01 WS-AUDIT-FILE-STATUS    PIC X(2).
+       01 WS-RUN-TIME             PIC 9(8).
+       01 WS-RUN-TIME-PARTS REDEFINES WS-RUN-TIME.
+           05  WS-RUN-HH          PIC 99.
+           05  WS-RUN-MM          PIC 99.
+           05  WS-RUN-SS          PIC 99.
+           05  WS-RUN-HS          PIC 99.
+       01 WS-RUN-TIME-HHMMSS      PIC 9(6).
+       01 WS-OPERATOR-ID          PIC X(20).
+
+       01 WS-ACCOUNT-NUMBER       PIC X(17).
+       01 WS-ROUTING-NUMBER       PIC X(9).
+       01 WS-BANK-FILE-PATH       PIC X(40) VALUE "data/BANKFILE.DAT".
+       01 WS-BANK-FILE-STATUS     PIC X(2).
+
+       01 WS-MASTER-TABLE.
+           COPY EMPMAST REPLACING
+               ==01  EMPLOYEE-MASTER-RECORD==
+                   BY ==05  WS-MASTER-ENTRY OCCURS 500 TIMES
+                          INDEXED BY WS-MST-IDX==
+               ==05  MST-EMP-ID==      BY ==10  WS-MST-ID==
+               ==05  MST-EMP-NAME==    BY ==10  WS-MST-NAME==
+               ==05  MST-YTD-GROSS==   BY ==10  WS-MST-YTD-GROSS==
+               ==05  MST-YTD-TAX==     BY ==10  WS-MST-YTD-TAX==
+               ==05  MST-YTD-NET==     BY ==10  WS-MST-YTD-NET==.
+       01 WS-MASTER-COUNT         PIC 9(4) VALUE 0.
+       01 WS-MASTER-FOUND-FLAG    PIC X VALUE "N".
+           88 MASTER-ENTRY-FOUND VALUE "Y".
+
+       01 WS-RUN-DATE             PIC 9(8).
+       01 WS-RUN-DATE-EDITED      PIC 9999/99/99.
+
+       01 WS-TOTAL-GROSS          PIC 9(8)V99 VALUE 0.
+       01 WS-TOTAL-TAX            PIC 9(8)V99 VALUE 0.
+       01 WS-TOTAL-SS             PIC 9(8)V99 VALUE 0.
+       01 WS-TOTAL-HEALTH         PIC 9(8)V99 VALUE 0.
+       01 WS-TOTAL-PENSION        PIC 9(8)V99 VALUE 0.
+       01 WS-TOTAL-NET            PIC 9(8)V99 VALUE 0.
+       01 WS-PARSE-AMOUNT         PIC 9(8)V99 VALUE 0.
+       01 WS-SEED-LINE-NUMBER     PIC 9(6) VALUE 0.
+
+       01 WS-REPORT-HEADER-1.
+           05  FILLER              PIC X(30) VALUE
+               "Gestor de Nominas S.A.".
+       01 WS-REPORT-HEADER-2.
+           05  FILLER              PIC X(20) VALUE
+               "Fecha de pago: ".
+           05  WS-HDR-DATE         PIC 9999/99/99.
+       01 WS-REPORT-COLUMN-HEADINGS.
+           05  FILLER              PIC X(30) VALUE "Empleado".
+           05  FILLER              PIC X(12) VALUE "Bruto".
+           05  FILLER              PIC X(12) VALUE "Impuesto".
+           05  FILLER              PIC X(12) VALUE "Seg.Social".
+           05  FILLER              PIC X(12) VALUE "Seg.Medico".
+           05  FILLER              PIC X(12) VALUE "Pension".
+           05  FILLER              PIC X(12) VALUE "Neto".
+
+       01 WS-REPORT-DETAIL-LINE.
+           05  WS-DTL-NAME         PIC A(30).
+           05  WS-DTL-GROSS        PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  WS-DTL-TAX          PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  WS-DTL-SS           PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  WS-DTL-HEALTH       PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  WS-DTL-PENSION      PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  WS-DTL-NET          PIC ZZZ,ZZ9.99.
+
+      *> Widened relative to WS-REPORT-DETAIL-LINE: these columns sum
+      *> across the whole payroll (up to WS-TOTAL-* at 9(8)V99), while
+      *> a single employee's figures stay well inside ZZZ,ZZ9.99.
+       01 WS-REPORT-TOTALS-LINE.
+           05  FILLER              PIC X(30) VALUE "TOTALES".
+           05  WS-TOT-GROSS        PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  WS-TOT-TAX          PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  WS-TOT-SS           PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  WS-TOT-HEALTH       PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  WS-TOT-PENSION      PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  WS-TOT-NET          PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-EMP-ID     PIC X(6).
        01 WS-NAME       PIC A(30).
        01 WS-HOURS      PIC 9(3).
        01 WS-RATE       PIC 9(4)V99.
        01 WS-GROSS      PIC 9(6)V99.
        01 WS-TAX        PIC 9(6)V99.
-       01 WS-NET        PIC 9(6)V99.
+      *> Signed: deductions (flat health insurance plus rate-based
+      *> items) can exceed gross for a low-hours/low-rate employee,
+      *> and an unsigned picture would silently store the absolute
+      *> value of that negative result instead of flagging it.
+       01 WS-NET        PIC S9(6)V99.
+
+       01 WS-REGULAR-HOURS PIC 9(3).
+       01 WS-OVERTIME-HOURS PIC 9(3).
+      *> Wider than WS-RATE so WS-RATE * WS-OVERTIME-FACTOR (up to
+      *> ~1.5x WS-RATE's own 9999.99 ceiling) can't overflow and get
+      *> silently truncated before it ever reaches WS-GROSS.
+       01 WS-OVERTIME-RATE  PIC 9(6)V99.
+
+       01 WS-MAX-REGULAR-HOURS PIC 9(3) VALUE 40.
+       01 WS-OVERTIME-FACTOR   PIC 9V99 VALUE 1.50.
+
+       COPY TAXTABLE.
+       COPY DEDUCT.
+
+       01 WS-EOF-FLAG   PIC X VALUE "N".
+           88 END-OF-EMPLOYEE-FILE VALUE "Y".
 
        PROCEDURE DIVISION.
-       DISPLAY "Ingrese nombre del empleado: ".
-       ACCEPT WS-NAME.
-       DISPLAY "Horas trabajadas: ".
-       ACCEPT WS-HOURS.
-       DISPLAY "Tarifa por hora: ".
-       ACCEPT WS-RATE.
-
-       COMPUTE WS-GROSS = WS-HOURS * WS-RATE
-       COMPUTE WS-TAX   = WS-GROSS * 0.15
-       COMPUTE WS-NET   = WS-GROSS - WS-TAX
-
-       DISPLAY "=============================".
-       DISPLAY "Empleado: " WS-NAME
-       DISPLAY "Bruto:    " WS-GROSS
-       DISPLAY "Impuesto: " WS-TAX
-       DISPLAY "Neto:     " WS-NET
-       DISPLAY "=============================".
-
-       STOP RUN.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EMPLOYEES
+               UNTIL END-OF-EMPLOYEE-FILE
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           COMPUTE WS-RUN-TIME-HHMMSS =
+               (WS-RUN-HH * 10000) + (WS-RUN-MM * 100) + WS-RUN-SS
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+           IF WS-OPERATOR-ID = SPACES
+               MOVE "DESCONOCIDO" TO WS-OPERATOR-ID
+           END-IF
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-EDITED WS-HDR-DATE
+           PERFORM 1300-LOAD-CHECKPOINT
+           PERFORM 1150-OPEN-PRINT-FILE
+           PERFORM 1200-LOAD-MASTER-FILE
+           PERFORM 1260-OPEN-EXCEPTIONS-FILE
+           PERFORM 1250-OPEN-AUDIT-LOG
+           PERFORM 1270-OPEN-BANK-FILE
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMPLOYEE-FILE-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir EMPLOYEE-FILE, estado: "
+                   WS-EMPLOYEE-FILE-STATUS
+               MOVE "Y" TO WS-EOF-FLAG
+           ELSE
+               PERFORM 2100-READ-EMPLOYEE
+               IF WS-CHECKPOINT-EMP-ID NOT = SPACES
+                   PERFORM 1400-SKIP-TO-CHECKPOINT
+               END-IF
+           END-IF.
+
+       1300-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKP-LAST-EMP-ID TO WS-CHECKPOINT-EMP-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-CHECKPOINT-EMP-ID NOT = SPACES
+               DISPLAY "Reanudando tras el checkpoint: "
+                   WS-CHECKPOINT-EMP-ID
+               MOVE "Y" TO WS-RESUME-DEDUP-PENDING
+               PERFORM 1310-SCAN-RESUME-TAILS
+           END-IF.
+
+       1310-SCAN-RESUME-TAILS.
+      *> The checkpoint advances right after an employee's output is
+      *> written, so a crash in that narrow window can leave the
+      *> audit log or exceptions file holding a record the checkpoint
+      *> never got updated to reflect. Remember the last employee
+      *> actually written to each so 2000-PROCESS-EMPLOYEES can tell
+      *> the difference between "needs processing" and "was already
+      *> written, just replay the YTD update" for the first record
+      *> after the restart.
+           OPEN INPUT AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-STATUS = "00"
+               PERFORM UNTIL WS-AUDIT-FILE-STATUS NOT = "00"
+                   READ AUDIT-LOG-FILE
+                       AT END
+                           MOVE "10" TO WS-AUDIT-FILE-STATUS
+                       NOT AT END
+                           MOVE AUD-EMP-ID TO WS-LAST-AUDIT-EMP-ID
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-LOG-FILE
+               MOVE "00" TO WS-AUDIT-FILE-STATUS
+           END-IF
+           OPEN INPUT EXCEPTIONS-FILE
+           IF WS-EXCEPTIONS-FILE-STATUS = "00"
+               PERFORM UNTIL WS-EXCEPTIONS-FILE-STATUS NOT = "00"
+                   READ EXCEPTIONS-FILE
+                       AT END
+                           MOVE "10" TO WS-EXCEPTIONS-FILE-STATUS
+                       NOT AT END
+                           MOVE EXC-EMP-ID TO WS-LAST-EXCEPTION-EMP-ID
+                   END-READ
+               END-PERFORM
+               CLOSE EXCEPTIONS-FILE
+               MOVE "00" TO WS-EXCEPTIONS-FILE-STATUS
+           END-IF.
+
+       1400-SKIP-TO-CHECKPOINT.
+           PERFORM UNTIL END-OF-EMPLOYEE-FILE
+                   OR WS-EMP-ID = WS-CHECKPOINT-EMP-ID
+               PERFORM 2100-READ-EMPLOYEE
+           END-PERFORM
+           IF NOT END-OF-EMPLOYEE-FILE
+               PERFORM 2100-READ-EMPLOYEE
+           END-IF.
+
+       1150-OPEN-PRINT-FILE.
+      *> A checkpoint from a prior run means we are resuming a batch
+      *> that already wrote part of the register - append to it
+      *> instead of truncating the pre-crash employees off the report.
+           IF WS-CHECKPOINT-EMP-ID NOT = SPACES
+               PERFORM 1160-SEED-TOTALS-FROM-PRINT-FILE
+               OPEN EXTEND PRINT-FILE
+               IF WS-PRINT-FILE-STATUS = "35"
+                   OPEN OUTPUT PRINT-FILE
+                   PERFORM 1100-WRITE-REPORT-HEADERS
+               END-IF
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+               PERFORM 1100-WRITE-REPORT-HEADERS
+           END-IF
+           IF WS-PRINT-FILE-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir PRINT-FILE, estado: "
+                   WS-PRINT-FILE-STATUS
+           END-IF.
+
+       1160-SEED-TOTALS-FROM-PRINT-FILE.
+      *> On resume WS-TOTAL-* starts at zero in WORKING-STORAGE, but
+      *> the register on disk already has the pre-crash employees'
+      *> detail lines in it. Re-read them so the TOTALES line this
+      *> run eventually writes covers the whole pay period, not just
+      *> the records processed after the restart.
+           MOVE 0 TO WS-SEED-LINE-NUMBER
+           OPEN INPUT PRINT-FILE
+           IF WS-PRINT-FILE-STATUS = "00"
+               PERFORM UNTIL WS-PRINT-FILE-STATUS NOT = "00"
+                   READ PRINT-FILE
+                       AT END
+                           MOVE "10" TO WS-PRINT-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-SEED-LINE-NUMBER
+                           PERFORM 1165-ACCUMULATE-IF-DETAIL-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE PRINT-FILE
+               MOVE "00" TO WS-PRINT-FILE-STATUS
+           END-IF.
+
+       1165-ACCUMULATE-IF-DETAIL-LINE.
+      *> 1100-WRITE-REPORT-HEADERS always writes exactly 4 lines
+      *> (company name, pay date, a blank, column headings) once at
+      *> print-file creation and never again, so skipping them by
+      *> position - rather than matching their text - can't misfire
+      *> on an employee whose name happens to start with a header
+      *> word. A stray TOTALES line (an earlier run's finalize) is
+      *> still skipped by content, since it can only ever appear
+      *> after all the real detail lines.
+           IF WS-SEED-LINE-NUMBER > 4
+                   AND PRINT-LINE NOT = SPACES
+                   AND PRINT-LINE(1:7) NOT = "TOTALES"
+      *> MOVE de-edits a numeric-edited field into a plain numeric one;
+      *> the edited PRL-* fields can't be used directly as an ADD
+      *> source.
+               MOVE PRL-GROSS   TO WS-PARSE-AMOUNT
+               ADD WS-PARSE-AMOUNT TO WS-TOTAL-GROSS
+               MOVE PRL-TAX     TO WS-PARSE-AMOUNT
+               ADD WS-PARSE-AMOUNT TO WS-TOTAL-TAX
+               MOVE PRL-SS      TO WS-PARSE-AMOUNT
+               ADD WS-PARSE-AMOUNT TO WS-TOTAL-SS
+               MOVE PRL-HEALTH  TO WS-PARSE-AMOUNT
+               ADD WS-PARSE-AMOUNT TO WS-TOTAL-HEALTH
+               MOVE PRL-PENSION TO WS-PARSE-AMOUNT
+               ADD WS-PARSE-AMOUNT TO WS-TOTAL-PENSION
+               MOVE PRL-NET     TO WS-PARSE-AMOUNT
+               ADD WS-PARSE-AMOUNT TO WS-TOTAL-NET
+           END-IF.
+
+       1100-WRITE-REPORT-HEADERS.
+           MOVE WS-REPORT-HEADER-1 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE WS-REPORT-HEADER-2 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE WS-REPORT-COLUMN-HEADINGS TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       1200-LOAD-MASTER-FILE.
+           OPEN INPUT EMPLOYEE-MASTER
+           IF WS-MASTER-FILE-STATUS = "00"
+               PERFORM UNTIL WS-MASTER-FILE-STATUS NOT = "00"
+                   READ EMPLOYEE-MASTER
+                       AT END
+                           MOVE "10" TO WS-MASTER-FILE-STATUS
+                       NOT AT END
+                           IF WS-MASTER-COUNT >= 500
+                               DISPLAY "ADVERTENCIA: EMPLOYEE-MASTER "
+                                   "excede 500 registros, se trunca "
+                                   "la carga"
+                               MOVE "10" TO WS-MASTER-FILE-STATUS
+                           ELSE
+                               ADD 1 TO WS-MASTER-COUNT
+                               MOVE EMPLOYEE-MASTER-RECORD
+                                   TO WS-MASTER-ENTRY(WS-MASTER-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-MASTER
+           END-IF
+           IF WS-CHECKPOINT-EMP-ID NOT = SPACES
+               PERFORM 1210-REPLAY-YTD-DELTAS
+           END-IF.
+
+       1210-REPLAY-YTD-DELTAS.
+      *> The snapshot just loaded can lag up to WS-MASTER-SAVE-INTERVAL
+      *> records behind the checkpoint - replay whatever
+      *> 2550-WRITE-YTD-DELTA appended since that snapshot so the
+      *> in-memory table is current before the run continues, then
+      *> fold the result into a fresh snapshot (3100-SAVE-MASTER-FILE
+      *> also truncates YTD-DELTA-FILE) so the log starts clean again.
+           OPEN INPUT YTD-DELTA-FILE
+           IF WS-YTD-DELTA-FILE-STATUS = "00"
+               PERFORM UNTIL WS-YTD-DELTA-FILE-STATUS NOT = "00"
+                   READ YTD-DELTA-FILE
+                       AT END
+                           MOVE "10" TO WS-YTD-DELTA-FILE-STATUS
+                       NOT AT END
+                           MOVE DLT-EMP-ID   TO WS-EMP-ID
+                           MOVE DLT-EMP-NAME TO WS-NAME
+                           MOVE DLT-GROSS    TO WS-GROSS
+                           MOVE DLT-TAX      TO WS-TAX
+                           MOVE DLT-NET      TO WS-NET
+                           PERFORM 2500-UPDATE-YTD-MASTER
+                           MOVE DLT-EMP-ID   TO WS-LAST-DELTA-EMP-ID
+                   END-READ
+               END-PERFORM
+               CLOSE YTD-DELTA-FILE
+               MOVE "00" TO WS-YTD-DELTA-FILE-STATUS
+               PERFORM 3100-SAVE-MASTER-FILE
+           END-IF.
+
+       1250-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir AUDIT-LOG-FILE, estado: "
+                   WS-AUDIT-FILE-STATUS
+           END-IF.
+
+       1260-OPEN-EXCEPTIONS-FILE.
+      *> Same resume rule as the print file - a mid-batch restart
+      *> must not erase exceptions already logged before the crash.
+           IF WS-CHECKPOINT-EMP-ID NOT = SPACES
+               OPEN EXTEND EXCEPTIONS-FILE
+               IF WS-EXCEPTIONS-FILE-STATUS = "35"
+                   OPEN OUTPUT EXCEPTIONS-FILE
+                   CLOSE EXCEPTIONS-FILE
+                   OPEN EXTEND EXCEPTIONS-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTIONS-FILE
+           END-IF
+           IF WS-EXCEPTIONS-FILE-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir EXCEPTIONS-FILE, estado: "
+                   WS-EXCEPTIONS-FILE-STATUS
+           END-IF.
+
+       1270-OPEN-BANK-FILE.
+      *> Same resume rule as the print file - the bank transfer file
+      *> for employees already paid before the crash must not be lost.
+           IF WS-CHECKPOINT-EMP-ID NOT = SPACES
+               OPEN EXTEND BANK-FILE
+               IF WS-BANK-FILE-STATUS = "35"
+                   OPEN OUTPUT BANK-FILE
+                   CLOSE BANK-FILE
+                   OPEN EXTEND BANK-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT BANK-FILE
+           END-IF
+           IF WS-BANK-FILE-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir BANK-FILE, estado: "
+                   WS-BANK-FILE-STATUS
+           END-IF.
+
+       2000-PROCESS-EMPLOYEES.
+           PERFORM 2150-VALIDATE-EMPLOYEE
+           IF EMPLOYEE-RECORD-VALID
+               PERFORM 2200-CALCULATE-PAY
+               PERFORM 2170-VALIDATE-NET-PAY
+           END-IF
+           IF RESUME-DEDUP-PENDING
+                   AND (WS-EMP-ID = WS-LAST-AUDIT-EMP-ID
+                        OR WS-EMP-ID = WS-LAST-EXCEPTION-EMP-ID)
+      *> This record's output already landed on disk before a crash
+      *> that happened just ahead of the checkpoint advancing past
+      *> it - do not write another copy, just replay the in-memory
+      *> YTD update that never made it to the last saved master.
+               DISPLAY "Registro ya escrito antes del reinicio, "
+                   "omitiendo duplicado: " WS-EMP-ID
+      *> 1210-REPLAY-YTD-DELTAS may have already folded this same
+      *> employee's delta into WS-MASTER-TABLE at startup (the delta
+      *> log is written ahead of AUDIT-LOG-FILE, so it can be one
+      *> record further along) - skip re-applying the YTD update so
+      *> it is not counted twice.
+               IF EMPLOYEE-RECORD-VALID
+                       AND WS-EMP-ID NOT = WS-LAST-DELTA-EMP-ID
+                   PERFORM 2500-UPDATE-YTD-MASTER
+                   PERFORM 2550-WRITE-YTD-DELTA
+               END-IF
+           ELSE
+               IF EMPLOYEE-RECORD-VALID
+                   PERFORM 2300-DISPLAY-RESULTS
+                   IF WS-EMP-ID NOT = WS-LAST-DELTA-EMP-ID
+                       PERFORM 2500-UPDATE-YTD-MASTER
+                       PERFORM 2550-WRITE-YTD-DELTA
+                   END-IF
+                   PERFORM 2800-WRITE-AUDIT-LOG
+                   PERFORM 2900-WRITE-BANK-TRANSFER
+               ELSE
+                   PERFORM 2600-LOG-EXCEPTION
+               END-IF
+           END-IF
+           MOVE "N" TO WS-RESUME-DEDUP-PENDING
+           MOVE SPACES TO WS-LAST-DELTA-EMP-ID
+           PERFORM 2700-UPDATE-CHECKPOINT
+           PERFORM 2100-READ-EMPLOYEE.
+
+       2170-VALIDATE-NET-PAY.
+      *> Deductions (a flat health-insurance amount plus rate-based
+      *> items) can exceed gross for a low-hours/low-rate employee.
+      *> Catch that here, with WS-NET now signed so the comparison
+      *> sees the true negative result instead of an unsigned value
+      *> that silently dropped the sign.
+           IF WS-NET < 0
+               MOVE "N" TO WS-VALID-FLAG
+               MOVE "Deducciones superan el bruto (neto negativo)"
+                   TO WS-REJECT-REASON
+           END-IF.
+
+       2550-WRITE-YTD-DELTA.
+      *> Appended every record (cheap, one line) so the YTD
+      *> contribution just folded into WS-MASTER-TABLE survives a
+      *> crash even though the full EMPLOYEE-MASTER snapshot is only
+      *> rewritten every WS-MASTER-SAVE-INTERVAL records.
+           MOVE SPACES TO YTD-DELTA-LINE
+           MOVE WS-EMP-ID TO DLT-EMP-ID
+           MOVE WS-NAME   TO DLT-EMP-NAME
+           MOVE WS-GROSS  TO DLT-GROSS
+           MOVE WS-TAX    TO DLT-TAX
+           MOVE WS-NET    TO DLT-NET
+           OPEN EXTEND YTD-DELTA-FILE
+           IF WS-YTD-DELTA-FILE-STATUS = "35"
+               OPEN OUTPUT YTD-DELTA-FILE
+               CLOSE YTD-DELTA-FILE
+               OPEN EXTEND YTD-DELTA-FILE
+           END-IF
+           IF WS-YTD-DELTA-FILE-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir YTD-DELTA-FILE, estado: "
+                   WS-YTD-DELTA-FILE-STATUS
+           ELSE
+               WRITE YTD-DELTA-LINE
+               CLOSE YTD-DELTA-FILE
+           END-IF.
+
+       2700-UPDATE-CHECKPOINT.
+           ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+           IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               MOVE WS-EMP-ID TO CKP-LAST-EMP-ID
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               MOVE 0 TO WS-RECORDS-SINCE-CHECKPOINT
+           END-IF
+      *> The full EMPLOYEE-MASTER rewrite is decoupled from the
+      *> per-record checkpoint (see WS-MASTER-SAVE-INTERVAL) -
+      *> 2550-WRITE-YTD-DELTA is what keeps a crash between saves from
+      *> losing anything.
+           ADD 1 TO WS-RECORDS-SINCE-MASTER-SAVE
+           IF WS-RECORDS-SINCE-MASTER-SAVE >= WS-MASTER-SAVE-INTERVAL
+               PERFORM 3100-SAVE-MASTER-FILE
+               MOVE 0 TO WS-RECORDS-SINCE-MASTER-SAVE
+           END-IF.
+
+       2800-WRITE-AUDIT-LOG.
+           MOVE SPACES TO AUDIT-LINE
+           MOVE WS-RUN-DATE     TO AUD-RUN-DATE
+           MOVE WS-RUN-TIME-HHMMSS TO AUD-RUN-TIME
+           MOVE WS-OPERATOR-ID  TO AUD-OPERATOR-ID
+           MOVE WS-EMP-ID       TO AUD-EMP-ID
+           MOVE WS-NAME         TO AUD-EMP-NAME
+           MOVE WS-GROSS        TO AUD-GROSS
+           MOVE WS-TAX          TO AUD-TAX
+           MOVE WS-NET          TO AUD-NET
+           WRITE AUDIT-LINE.
+
+       2900-WRITE-BANK-TRANSFER.
+           MOVE WS-ACCOUNT-NUMBER TO BNK-ACCOUNT-NUMBER
+           MOVE WS-ROUTING-NUMBER TO BNK-ROUTING-NUMBER
+           MOVE WS-NET            TO BNK-NET-AMOUNT
+           WRITE BANK-TRANSFER-LINE.
+
+       2100-READ-EMPLOYEE.
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+               NOT AT END
+                   MOVE EMP-ID    TO WS-EMP-ID
+                   MOVE EMP-NAME  TO WS-NAME
+                   MOVE EMP-HOURS TO WS-HOURS
+                   MOVE EMP-RATE  TO WS-RATE
+                   MOVE EMP-ACCOUNT-NUMBER TO WS-ACCOUNT-NUMBER
+                   MOVE EMP-ROUTING-NUMBER TO WS-ROUTING-NUMBER
+           END-READ.
+
+       2150-VALIDATE-EMPLOYEE.
+           MOVE "Y" TO WS-VALID-FLAG
+           MOVE SPACES TO WS-REJECT-REASON
+      *> Unsigned PIC 9 fields carry no sign, so a negative or
+      *> otherwise malformed literal in the input (e.g. "-05") shows
+      *> up here as non-numeric bytes rather than a negative value -
+      *> catch that before it reaches any COMPUTE.
+           IF WS-HOURS NOT NUMERIC OR WS-RATE NOT NUMERIC
+               MOVE "N" TO WS-VALID-FLAG
+               MOVE "Horas o tarifa con formato numerico invalido"
+                   TO WS-REJECT-REASON
+           ELSE
+               IF WS-HOURS > WS-MAX-WEEKLY-HOURS
+                   MOVE "N" TO WS-VALID-FLAG
+                   MOVE "Horas superan el maximo semanal"
+                       TO WS-REJECT-REASON
+               ELSE
+                   IF WS-RATE = 0
+                       MOVE "N" TO WS-VALID-FLAG
+                       MOVE "Tarifa por hora invalida (cero)"
+                           TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       2600-LOG-EXCEPTION.
+           DISPLAY "Registro rechazado - " WS-NAME ": "
+               WS-REJECT-REASON
+           MOVE SPACES TO EXCEPTION-LINE
+           MOVE WS-EMP-ID      TO EXC-EMP-ID
+           MOVE WS-NAME        TO EXC-EMP-NAME
+           MOVE WS-HOURS       TO EXC-HOURS
+           MOVE WS-RATE        TO EXC-RATE
+           MOVE WS-REJECT-REASON TO EXC-REASON
+           WRITE EXCEPTION-LINE.
+
+       2200-CALCULATE-PAY.
+           IF WS-HOURS > WS-MAX-REGULAR-HOURS
+               MOVE WS-MAX-REGULAR-HOURS TO WS-REGULAR-HOURS
+               COMPUTE WS-OVERTIME-HOURS =
+                   WS-HOURS - WS-MAX-REGULAR-HOURS
+           ELSE
+               MOVE WS-HOURS TO WS-REGULAR-HOURS
+               MOVE 0 TO WS-OVERTIME-HOURS
+           END-IF
+           COMPUTE WS-OVERTIME-RATE ROUNDED =
+               WS-RATE * WS-OVERTIME-FACTOR
+           COMPUTE WS-GROSS =
+               (WS-REGULAR-HOURS * WS-RATE)
+               + (WS-OVERTIME-HOURS * WS-OVERTIME-RATE)
+           PERFORM 2250-CALCULATE-TAX
+           PERFORM 2260-CALCULATE-DEDUCTIONS
+           COMPUTE WS-NET   =
+               WS-GROSS - WS-TAX - DED-TOTAL-AMT.
+
+       2250-CALCULATE-TAX.
+           EVALUATE TRUE
+               WHEN WS-GROSS <= WS-BRK-1-MAX
+                   COMPUTE WS-TAX ROUNDED =
+                       WS-BRK-1-BASE
+                       + ((WS-GROSS - WS-BRK-1-MIN) * WS-BRK-1-RATE)
+               WHEN WS-GROSS <= WS-BRK-2-MAX
+                   COMPUTE WS-TAX ROUNDED =
+                       WS-BRK-2-BASE
+                       + ((WS-GROSS - WS-BRK-2-MIN) * WS-BRK-2-RATE)
+               WHEN WS-GROSS <= WS-BRK-3-MAX
+                   COMPUTE WS-TAX ROUNDED =
+                       WS-BRK-3-BASE
+                       + ((WS-GROSS - WS-BRK-3-MIN) * WS-BRK-3-RATE)
+               WHEN WS-GROSS <= WS-BRK-4-MAX
+                   COMPUTE WS-TAX ROUNDED =
+                       WS-BRK-4-BASE
+                       + ((WS-GROSS - WS-BRK-4-MIN) * WS-BRK-4-RATE)
+               WHEN WS-GROSS <= WS-BRK-5-MAX
+                   COMPUTE WS-TAX ROUNDED =
+                       WS-BRK-5-BASE
+                       + ((WS-GROSS - WS-BRK-5-MIN) * WS-BRK-5-RATE)
+               WHEN OTHER
+                   COMPUTE WS-TAX ROUNDED =
+                       WS-BRK-6-BASE
+                       + ((WS-GROSS - WS-BRK-6-MIN) * WS-BRK-6-RATE)
+           END-EVALUATE.
+
+       2260-CALCULATE-DEDUCTIONS.
+           COMPUTE DED-SOCIAL-SECURITY-AMT ROUNDED =
+               WS-GROSS * DED-SOCIAL-SECURITY-RATE
+           COMPUTE DED-PENSION-AMT ROUNDED =
+               WS-GROSS * DED-PENSION-RATE
+           COMPUTE DED-TOTAL-AMT =
+               DED-SOCIAL-SECURITY-AMT
+               + DED-HEALTH-INSURANCE-AMT
+               + DED-PENSION-AMT.
+
+       2300-DISPLAY-RESULTS.
+           DISPLAY "=============================".
+           DISPLAY "Empleado:        " WS-NAME
+           DISPLAY "Bruto:           " WS-GROSS
+           DISPLAY "Impuesto:        " WS-TAX
+           DISPLAY "Seg. Social:     " DED-SOCIAL-SECURITY-AMT
+           DISPLAY "Seguro Medico:   " DED-HEALTH-INSURANCE-AMT
+           DISPLAY "Pension:         " DED-PENSION-AMT
+           DISPLAY "Neto:            " WS-NET
+           DISPLAY "=============================".
+           PERFORM 2400-WRITE-REGISTER-DETAIL.
+
+       2400-WRITE-REGISTER-DETAIL.
+           MOVE WS-NAME  TO WS-DTL-NAME
+           MOVE WS-GROSS TO WS-DTL-GROSS
+           MOVE WS-TAX   TO WS-DTL-TAX
+           MOVE DED-SOCIAL-SECURITY-AMT TO WS-DTL-SS
+           MOVE DED-HEALTH-INSURANCE-AMT TO WS-DTL-HEALTH
+           MOVE DED-PENSION-AMT TO WS-DTL-PENSION
+           MOVE WS-NET   TO WS-DTL-NET
+           MOVE WS-REPORT-DETAIL-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           ADD WS-GROSS TO WS-TOTAL-GROSS
+           ADD WS-TAX   TO WS-TOTAL-TAX
+           ADD DED-SOCIAL-SECURITY-AMT  TO WS-TOTAL-SS
+           ADD DED-HEALTH-INSURANCE-AMT TO WS-TOTAL-HEALTH
+           ADD DED-PENSION-AMT          TO WS-TOTAL-PENSION
+           ADD WS-NET   TO WS-TOTAL-NET.
+
+       2500-UPDATE-YTD-MASTER.
+           MOVE "N" TO WS-MASTER-FOUND-FLAG
+           IF WS-MASTER-COUNT > 0
+               PERFORM VARYING WS-MST-IDX FROM 1 BY 1
+                       UNTIL WS-MST-IDX > WS-MASTER-COUNT
+                       OR MASTER-ENTRY-FOUND
+                   IF WS-MST-ID(WS-MST-IDX) = WS-EMP-ID
+                       MOVE "Y" TO WS-MASTER-FOUND-FLAG
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF MASTER-ENTRY-FOUND
+               SET WS-MST-IDX DOWN BY 1
+               MOVE WS-NAME  TO WS-MST-NAME(WS-MST-IDX)
+               ADD WS-GROSS  TO WS-MST-YTD-GROSS(WS-MST-IDX)
+               ADD WS-TAX    TO WS-MST-YTD-TAX(WS-MST-IDX)
+               ADD WS-NET    TO WS-MST-YTD-NET(WS-MST-IDX)
+           ELSE
+               IF WS-MASTER-COUNT >= 500
+                   DISPLAY "ERROR: EMPLOYEE-MASTER lleno (500), no "
+                       "se registra YTD para " WS-EMP-ID
+               ELSE
+                   ADD 1 TO WS-MASTER-COUNT
+                   MOVE WS-EMP-ID TO WS-MST-ID(WS-MASTER-COUNT)
+                   MOVE WS-NAME   TO WS-MST-NAME(WS-MASTER-COUNT)
+                   MOVE WS-GROSS  TO WS-MST-YTD-GROSS(WS-MASTER-COUNT)
+                   MOVE WS-TAX    TO WS-MST-YTD-TAX(WS-MASTER-COUNT)
+                   MOVE WS-NET    TO WS-MST-YTD-NET(WS-MASTER-COUNT)
+               END-IF
+           END-IF.
+
+       3000-FINALIZE.
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE WS-TOTAL-GROSS   TO WS-TOT-GROSS
+           MOVE WS-TOTAL-TAX     TO WS-TOT-TAX
+           MOVE WS-TOTAL-SS      TO WS-TOT-SS
+           MOVE WS-TOTAL-HEALTH  TO WS-TOT-HEALTH
+           MOVE WS-TOTAL-PENSION TO WS-TOT-PENSION
+           MOVE WS-TOTAL-NET     TO WS-TOT-NET
+           MOVE WS-REPORT-TOTALS-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           CLOSE EMPLOYEE-FILE
+           CLOSE PRINT-FILE
+           CLOSE EXCEPTIONS-FILE
+           CLOSE AUDIT-LOG-FILE
+           CLOSE BANK-FILE
+           PERFORM 3100-SAVE-MASTER-FILE
+           PERFORM 3200-CLEAR-CHECKPOINT.
+
+       3200-CLEAR-CHECKPOINT.
+      *> The run reached end-of-file normally, so there is nothing left
+      *> to resume - clear the checkpoint for the next pay period.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       3100-SAVE-MASTER-FILE.
+           OPEN OUTPUT EMPLOYEE-MASTER
+           IF WS-MASTER-FILE-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir EMPLOYEE-MASTER, estado: "
+                   WS-MASTER-FILE-STATUS
+           ELSE
+               PERFORM VARYING WS-MST-IDX FROM 1 BY 1
+                       UNTIL WS-MST-IDX > WS-MASTER-COUNT
+                   MOVE WS-MASTER-ENTRY(WS-MST-IDX)
+                       TO EMPLOYEE-MASTER-RECORD
+                   WRITE EMPLOYEE-MASTER-RECORD
+               END-PERFORM
+               CLOSE EMPLOYEE-MASTER
+      *> The snapshot just written covers every delta appended so far,
+      *> so YTD-DELTA-FILE can be truncated - it only needs to hold
+      *> what accumulates before the *next* snapshot.
+               OPEN OUTPUT YTD-DELTA-FILE
+               CLOSE YTD-DELTA-FILE
+           END-IF.
