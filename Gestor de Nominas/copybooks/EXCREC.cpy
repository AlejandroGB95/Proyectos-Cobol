@@ -0,0 +1,10 @@
+      *> Exception line for employee records rejected by input validation
+       01  EXCEPTION-LINE.
+           05  EXC-EMP-ID          PIC X(6).
+           05  FILLER              PIC X(2).
+           05  EXC-EMP-NAME        PIC A(30).
+           05  EXC-HOURS           PIC 9(3).
+           05  FILLER              PIC X(2).
+           05  EXC-RATE            PIC 9(4)V99.
+           05  FILLER              PIC X(2).
+           05  EXC-REASON          PIC X(45).
