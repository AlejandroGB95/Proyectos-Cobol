@@ -0,0 +1,9 @@
+      *> Itemized payroll deductions withheld from gross pay, in addition
+      *> to the WS-TAX withholding amount.
+       01  DEDUCTIONS-RECORD.
+           05  DED-SOCIAL-SECURITY-RATE  PIC V999    VALUE .062.
+           05  DED-SOCIAL-SECURITY-AMT   PIC 9(6)V99.
+           05  DED-HEALTH-INSURANCE-AMT  PIC 9(6)V99 VALUE 45.00.
+           05  DED-PENSION-RATE          PIC V999    VALUE .030.
+           05  DED-PENSION-AMT           PIC 9(6)V99.
+           05  DED-TOTAL-AMT             PIC 9(6)V99.
