@@ -0,0 +1,8 @@
+      *> Employee master - carries year-to-date totals across pay
+      *> periods, keyed by MST-EMP-ID.
+       01  EMPLOYEE-MASTER-RECORD.
+           05  MST-EMP-ID          PIC X(6).
+           05  MST-EMP-NAME        PIC A(30).
+           05  MST-YTD-GROSS       PIC 9(8)V99.
+           05  MST-YTD-TAX         PIC 9(8)V99.
+           05  MST-YTD-NET         PIC 9(8)V99.
