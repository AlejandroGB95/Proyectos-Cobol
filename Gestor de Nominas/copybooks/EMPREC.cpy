@@ -0,0 +1,8 @@
+      *> Employee payroll input record - one per employee per pay period
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID              PIC X(6).
+           05  EMP-NAME            PIC A(30).
+           05  EMP-HOURS           PIC 9(3).
+           05  EMP-RATE            PIC 9(4)V99.
+           05  EMP-ACCOUNT-NUMBER  PIC X(17).
+           05  EMP-ROUTING-NUMBER  PIC X(9).
