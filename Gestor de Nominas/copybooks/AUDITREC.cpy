@@ -0,0 +1,18 @@
+      *> One audit line per employee paid, appended to the payroll
+      *> audit log for every run - timestamp, operator and the figures
+      *> produced for that employee.
+       01  AUDIT-LINE.
+           05  AUD-RUN-DATE        PIC 9999/99/99.
+           05  FILLER              PIC X(2).
+           05  AUD-RUN-TIME        PIC 99B99B99.
+           05  FILLER              PIC X(2).
+           05  AUD-OPERATOR-ID     PIC X(20).
+           05  FILLER              PIC X(2).
+           05  AUD-EMP-ID          PIC X(6).
+           05  FILLER              PIC X(2).
+           05  AUD-EMP-NAME        PIC A(30).
+           05  AUD-GROSS           PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(2).
+           05  AUD-TAX             PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(2).
+           05  AUD-NET             PIC ZZZ,ZZ9.99.
