@@ -0,0 +1,16 @@
+      *> One line per employee paid, appended between full
+      *> EMPLOYEE-MASTER snapshots so a crash mid-interval does not
+      *> strand that employee's YTD contribution in memory only.
+      *> Reconciled back into WS-MASTER-TABLE on resume and discarded
+      *> once the next snapshot covers it - see 1210-REPLAY-YTD-DELTAS
+      *> and 3100-SAVE-MASTER-FILE.
+       01  YTD-DELTA-LINE.
+           05  DLT-EMP-ID          PIC X(6).
+           05  FILLER              PIC X(2).
+           05  DLT-EMP-NAME        PIC A(30).
+           05  FILLER              PIC X(2).
+           05  DLT-GROSS           PIC 9(6)V99.
+           05  FILLER              PIC X(2).
+           05  DLT-TAX             PIC 9(6)V99.
+           05  FILLER              PIC X(2).
+           05  DLT-NET             PIC S9(6)V99.
