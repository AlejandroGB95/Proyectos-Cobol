@@ -0,0 +1,24 @@
+      *> Payroll register print line - used for the header, detail and
+      *> totals lines written to WS-PRINT-FILE-PATH. Sized to the
+      *> widest record moved into it (WS-REPORT-TOTALS-LINE, 124
+      *> bytes, since its columns are widened relative to the detail
+      *> line to hold an aggregate across the whole payroll).
+       01  PRINT-LINE                  PIC X(124).
+
+      *> Re-reads a detail line already on disk so a resumed run can
+      *> fold the pre-crash portion of the register back into the
+      *> running totals instead of starting WS-TOTAL-* from zero.
+       01  PRINT-LINE-DETAIL REDEFINES PRINT-LINE.
+           05  PRL-NAME                PIC A(30).
+           05  PRL-GROSS               PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2).
+           05  PRL-TAX                 PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2).
+           05  PRL-SS                  PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2).
+           05  PRL-HEALTH              PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2).
+           05  PRL-PENSION             PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2).
+           05  PRL-NET                 PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(24).
