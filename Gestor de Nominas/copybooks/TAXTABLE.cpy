@@ -0,0 +1,34 @@
+      *> Graduated withholding table - percentage method style brackets.
+      *> Tax = WS-BRK-n-BASE + ((WS-GROSS - WS-BRK-n-MIN) * WS-BRK-n-RATE)
+      *> for the bracket whose MIN/MAX range contains WS-GROSS.
+       01  WS-TAX-BRACKETS.
+           05  WS-BRK-1.
+               10  WS-BRK-1-MIN     PIC 9(8)V99 VALUE 0.00.
+               10  WS-BRK-1-MAX     PIC 9(8)V99 VALUE 300.00.
+               10  WS-BRK-1-BASE    PIC 9(8)V99 VALUE 0.00.
+               10  WS-BRK-1-RATE    PIC V999    VALUE .000.
+           05  WS-BRK-2.
+               10  WS-BRK-2-MIN     PIC 9(8)V99 VALUE 300.01.
+               10  WS-BRK-2-MAX     PIC 9(8)V99 VALUE 900.00.
+               10  WS-BRK-2-BASE    PIC 9(8)V99 VALUE 0.00.
+               10  WS-BRK-2-RATE    PIC V999    VALUE .100.
+           05  WS-BRK-3.
+               10  WS-BRK-3-MIN     PIC 9(8)V99 VALUE 900.01.
+               10  WS-BRK-3-MAX     PIC 9(8)V99 VALUE 1800.00.
+               10  WS-BRK-3-BASE    PIC 9(8)V99 VALUE 60.00.
+               10  WS-BRK-3-RATE    PIC V999    VALUE .150.
+           05  WS-BRK-4.
+               10  WS-BRK-4-MIN     PIC 9(8)V99 VALUE 1800.01.
+               10  WS-BRK-4-MAX     PIC 9(8)V99 VALUE 3600.00.
+               10  WS-BRK-4-BASE    PIC 9(8)V99 VALUE 195.00.
+               10  WS-BRK-4-RATE    PIC V999    VALUE .220.
+           05  WS-BRK-5.
+               10  WS-BRK-5-MIN     PIC 9(8)V99 VALUE 3600.01.
+               10  WS-BRK-5-MAX     PIC 9(8)V99 VALUE 8000.00.
+               10  WS-BRK-5-BASE    PIC 9(8)V99 VALUE 591.00.
+               10  WS-BRK-5-RATE    PIC V999    VALUE .300.
+           05  WS-BRK-6.
+               10  WS-BRK-6-MIN     PIC 9(8)V99 VALUE 8000.01.
+               10  WS-BRK-6-MAX     PIC 9(8)V99 VALUE 999999.99.
+               10  WS-BRK-6-BASE    PIC 9(8)V99 VALUE 1911.00.
+               10  WS-BRK-6-RATE    PIC V999    VALUE .370.
