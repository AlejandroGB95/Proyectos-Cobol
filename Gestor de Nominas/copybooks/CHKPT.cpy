@@ -0,0 +1,4 @@
+      *> Checkpoint record - holds the EMP-ID of the last employee
+      *> successfully processed in a batch run, for restart purposes.
+       01  CHECKPOINT-RECORD.
+           05  CKP-LAST-EMP-ID     PIC X(6).
