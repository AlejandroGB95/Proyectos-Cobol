@@ -0,0 +1,5 @@
+      *> Direct-deposit export line handed to the bank for transfer.
+       01  BANK-TRANSFER-LINE.
+           05  BNK-ACCOUNT-NUMBER  PIC X(17).
+           05  BNK-ROUTING-NUMBER  PIC X(9).
+           05  BNK-NET-AMOUNT      PIC 9(8)V99.
